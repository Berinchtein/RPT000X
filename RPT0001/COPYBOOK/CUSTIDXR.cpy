@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:    CUSTIDXR
+      * Shared layout for the CUSTMAST indexed master record, keyed
+      * on CX-CUSTOMER-NUMBER.
+      * Used by:     RPT0001 (validation/merge pass), RPT0002
+      *              (customer master maintenance program)
+      *****************************************************************
+       01 CUSTOMER-INDEX-RECORD.
+          05 CX-BRANCH-NUMBER       PIC 9(2).
+          05 CX-SALESREP-NUMBER     PIC 9(2).
+          05 CX-CUSTOMER-NUMBER     PIC 9(5).
+          05 CX-CUSTOMER-NAME       PIC X(20).
+          05 CX-SALES-THIS-YTD      PIC S9(5)V9(2).
+          05 CX-SALES-LAST-YTD      PIC S9(5)V9(2).
+          05 FILLER                 PIC X.
