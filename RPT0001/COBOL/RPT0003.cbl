@@ -0,0 +1,340 @@
+      *****************************************************************
+      * Program name:    RPT0003
+      * Original author: MANUEL JARRY
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  ---------------------------------------
+      * 08/08/2026 MANUEL JARRY  Created - year-end YTD rollover for the
+      *                          CUSTMAST indexed master (CUSTIDX): moves
+      *                          CX-SALES-THIS-YTD to CX-SALES-LAST-YTD,
+      *                          resets CX-SALES-THIS-YTD to zero, and
+      *                          prints a before/after control report so
+      *                          there is audit proof of what changed.
+      * 08/08/2026 MANUEL JARRY  Review fix: corrected YEREPT-FOOTER-LINE's
+      *                          FILLER width, which was one byte too
+      *                          long for YEREPT-RECORD and silently
+      *                          truncated the footer line
+      * 08/08/2026 MANUEL JARRY  Review fixes round 3: CUSTIDX OPEN/READ/
+      *                          REWRITE/CLOSE now have FILE STATUS
+      *                          checking (this runtime's indexed handler
+      *                          being disabled previously meant a bad
+      *                          open here went unnoticed and drove the
+      *                          rollover read loop into an infinite
+      *                          spin); also fixed 210-ROLLOVER-RECORD so
+      *                          a REWRITE rejected by INVALID KEY no
+      *                          longer shows phantom successful NEW YTD
+      *                          values next to "REJECTED" on the audit
+      *                          line
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RPT0003.
+       AUTHOR. MANUEL JARRY Z85614.
+       INSTALLATION. Berinchtein Github Repository.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. DD/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL-COMPILER.
+       OBJECT-COMPUTER. GNUCOBOL-COMPILER.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CUSTIDX
+              ASSIGN TO "WORK-FILES/CUSTIDX"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CX-CUSTOMER-NUMBER
+              FILE STATUS IS CUSTIDX-STATUS.
+      *
+           SELECT YERPT
+              ASSIGN TO "OUTPUT-FILES/YERPT"
+              ORGANIZATION IS SEQUENTIAL.
+      *****************************************************************
+      *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CUSTIDX.
+           COPY CUSTIDXR.
+      *
+       FD  YERPT.
+       01 YEREPT-RECORD             PIC X(100).
+      *****************************************************************
+      *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+          05 CUSTIDX-EOF-SWITCH     PIC X             VALUE "N".
+             88 CUSTIDX-EOF                           VALUE "Y".
+      *
+       01 FILE-STATUS-FIELDS.
+          05 CUSTIDX-STATUS         PIC XX            VALUE ZERO.
+      *
+       01 FILE-ERROR-FIELDS.
+          05 WS-FILE-ERROR-ID      PIC X(20).
+          05 WS-FILE-ERROR-STATUS  PIC XX.
+      *
+       01 CONTROL-TOTAL-FIELDS.
+          05 WS-RECORDS-READ-COUNT         PIC 9(7)  VALUE ZERO.
+          05 WS-RECORDS-ROLLED-COUNT       PIC 9(7)  VALUE ZERO.
+      *
+       01 CURRENT-DATE-AND-TIME.
+          05 CURRENT-DATE.
+             10 CD-CURRENT-YEAR     PIC 9(4).
+             10 CD-CURRENT-MONTH    PIC 9(2).
+             10 CD-CURRENT-DAY      PIC 9(2).
+          05 CURRENT-TIME.
+             10 CD-CURRENT-HOURS    PIC 9(2).
+             10 CD-CURRENT-MINUTES  PIC 9(2).
+          05 FILLER                 PIC X(9).
+      *
+       01 YEREPT-HEADING-LINE.
+          05 FILLER                 PIC X(32)         VALUE
+                "CUSTMAST YEAR-END YTD ROLLOVER.".
+          05 FILLER                 PIC X(68)         VALUE SPACE.
+      *
+       01 YEREPT-DATE-LINE.
+          05 FILLER                 PIC X(6)          VALUE "DATE: ".
+          05 YDL-DATE.
+             10 YDL-MONTH           PIC 9(2).
+             10 FILLER              PIC X             VALUE "/".
+             10 YDL-DAY             PIC 9(2).
+             10 FILLER              PIC X             VALUE "/".
+             10 YDL-YEAR            PIC 9(4).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 FILLER                 PIC X(6)          VALUE "TIME: ".
+          05 YDL-TIME.
+             10 YDL-HOURS           PIC 9(2).
+             10 FILLER              PIC X             VALUE ":".
+             10 YDL-MINUTES         PIC 9(2).
+          05 FILLER                 PIC X(70)         VALUE SPACE.
+      *
+       01 YEREPT-COLUMN-HEADING.
+          05 FILLER                 PIC X(5)          VALUE "CUST".
+          05 FILLER                 PIC X(3)          VALUE SPACE.
+          05 FILLER                 PIC X(13)         VALUE
+                "CUSTOMER NAME".
+          05 FILLER                 PIC X(4)          VALUE SPACE.
+          05 FILLER                 PIC X(13)         VALUE
+                "THIS YTD OLD-".
+          05 FILLER                 PIC X(3)          VALUE SPACE.
+          05 FILLER                 PIC X(13)         VALUE
+                "LAST YTD OLD-".
+          05 FILLER                 PIC X(3)          VALUE SPACE.
+          05 FILLER                 PIC X(13)         VALUE
+                "THIS YTD NEW-".
+          05 FILLER                 PIC X(3)          VALUE SPACE.
+          05 FILLER                 PIC X(13)         VALUE
+                "LAST YTD NEW-".
+          05 FILLER                 PIC X(12)         VALUE SPACE.
+      *
+       01 YEREPT-DETAIL-LINE.
+          05 YL-CUSTOMER-NUMBER     PIC 9(5).
+          05 FILLER                 PIC X(3)          VALUE SPACE.
+          05 YL-CUSTOMER-NAME       PIC X(20).
+          05 FILLER                 PIC X(1)          VALUE SPACE.
+          05 YL-SALES-THIS-YTD-OLD  PIC ZZ,ZZ9.99-.
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 YL-SALES-LAST-YTD-OLD  PIC ZZ,ZZ9.99-.
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 YL-SALES-THIS-YTD-NEW  PIC ZZ,ZZ9.99-.
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 YL-SALES-LAST-YTD-NEW  PIC ZZ,ZZ9.99-.
+          05 FILLER                 PIC X(25)         VALUE SPACE.
+      *
+       01 YEREPT-FOOTER-LINE.
+          05 FILLER                 PIC X(14)         VALUE
+                "RECORDS READ: ".
+          05 YF-READ-COUNT          PIC ZZZ,ZZ9.
+          05 FILLER                 PIC X(5)          VALUE SPACE.
+          05 FILLER                 PIC X(16)         VALUE
+                "RECORDS ROLLED: ".
+          05 YF-ROLLED-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER                 PIC X(51)         VALUE SPACE.
+      *****************************************************************
+      *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *
+      *****************************************************************
+       000-ROLLOVER-CUSTOMER-MASTER.
+      *
+           PERFORM 050-OPEN-FILES.
+           PERFORM 100-FORMAT-CURRENT-DATE-TIME.
+           PERFORM 110-PRINT-YEREPT-HEADING.
+           PERFORM 200-PROCESS-CUSTOMER-RECORDS
+              UNTIL CUSTIDX-EOF.
+           PERFORM 400-PRINT-CONTROL-TOTALS.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       050-OPEN-FILES.
+      *
+           OPEN OUTPUT YERPT.
+           OPEN I-O CUSTIDX.
+           IF CUSTIDX-STATUS = "35"
+              OPEN OUTPUT CUSTIDX
+              PERFORM 960-CHECK-CUSTIDX-OPEN-STATUS
+              CLOSE CUSTIDX
+              PERFORM 961-CHECK-CUSTIDX-CLOSE-STATUS
+              OPEN I-O CUSTIDX
+           END-IF.
+           PERFORM 960-CHECK-CUSTIDX-OPEN-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       100-FORMAT-CURRENT-DATE-TIME.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-CURRENT-MONTH TO YDL-MONTH.
+           MOVE CD-CURRENT-DAY TO YDL-DAY.
+           MOVE CD-CURRENT-YEAR TO YDL-YEAR.
+           MOVE CD-CURRENT-HOURS TO YDL-HOURS.
+           MOVE CD-CURRENT-MINUTES TO YDL-MINUTES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       110-PRINT-YEREPT-HEADING.
+      *
+           MOVE YEREPT-HEADING-LINE TO YEREPT-RECORD.
+           WRITE YEREPT-RECORD.
+           MOVE YEREPT-DATE-LINE TO YEREPT-RECORD.
+           WRITE YEREPT-RECORD AFTER ADVANCING 1 LINES.
+           MOVE YEREPT-COLUMN-HEADING TO YEREPT-RECORD.
+           WRITE YEREPT-RECORD AFTER ADVANCING 2 LINES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       200-PROCESS-CUSTOMER-RECORDS.
+      *
+           READ CUSTIDX NEXT RECORD
+              AT END
+                 MOVE "Y" TO CUSTIDX-EOF-SWITCH
+              NOT AT END
+                 PERFORM 210-ROLLOVER-RECORD
+           END-READ.
+           PERFORM 965-CHECK-CUSTIDX-READNEXT-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       210-ROLLOVER-RECORD.
+      *
+           ADD 1 TO WS-RECORDS-READ-COUNT.
+           MOVE CX-CUSTOMER-NUMBER TO YL-CUSTOMER-NUMBER.
+           MOVE CX-CUSTOMER-NAME TO YL-CUSTOMER-NAME.
+           MOVE CX-SALES-THIS-YTD TO YL-SALES-THIS-YTD-OLD.
+           MOVE CX-SALES-LAST-YTD TO YL-SALES-LAST-YTD-OLD.
+           MOVE CX-SALES-THIS-YTD TO CX-SALES-LAST-YTD.
+           MOVE ZERO TO CX-SALES-THIS-YTD.
+           REWRITE CUSTOMER-INDEX-RECORD
+              INVALID KEY
+                 MOVE "REJECTED" TO YL-CUSTOMER-NAME
+                 MOVE YL-SALES-THIS-YTD-OLD TO YL-SALES-THIS-YTD-NEW
+                 MOVE YL-SALES-LAST-YTD-OLD TO YL-SALES-LAST-YTD-NEW
+              NOT INVALID KEY
+                 ADD 1 TO WS-RECORDS-ROLLED-COUNT
+                 MOVE CX-SALES-THIS-YTD TO YL-SALES-THIS-YTD-NEW
+                 MOVE CX-SALES-LAST-YTD TO YL-SALES-LAST-YTD-NEW
+           END-REWRITE.
+           PERFORM 964-CHECK-CUSTIDX-REWRITE-STATUS.
+           PERFORM 220-PRINT-YEREPT-DETAIL.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       220-PRINT-YEREPT-DETAIL.
+      *
+           MOVE YEREPT-DETAIL-LINE TO YEREPT-RECORD.
+           WRITE YEREPT-RECORD AFTER ADVANCING 1 LINES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       400-PRINT-CONTROL-TOTALS.
+      *
+           MOVE WS-RECORDS-READ-COUNT TO YF-READ-COUNT.
+           MOVE WS-RECORDS-ROLLED-COUNT TO YF-ROLLED-COUNT.
+           MOVE YEREPT-FOOTER-LINE TO YEREPT-RECORD.
+           WRITE YEREPT-RECORD AFTER ADVANCING 2 LINES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       900-CLOSE-FILES.
+      *
+           CLOSE CUSTIDX
+                 YERPT.
+           PERFORM 961-CHECK-CUSTIDX-CLOSE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       960-CHECK-CUSTIDX-OPEN-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX OPEN" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       961-CHECK-CUSTIDX-CLOSE-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX CLOSE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       964-CHECK-CUSTIDX-REWRITE-STATUS.
+      *
+      * "23" (key not found) is not an error here - the caller's
+      * INVALID KEY / NOT INVALID KEY clause already branched on it.
+      *
+           IF CUSTIDX-STATUS NOT = "00" AND CUSTIDX-STATUS NOT = "23"
+              MOVE "CUSTIDX REWRITE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       965-CHECK-CUSTIDX-READNEXT-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00" AND CUSTIDX-STATUS NOT = "10"
+              MOVE "CUSTIDX READ NEXT" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       999-ABEND-FILE-ERROR.
+      *
+           DISPLAY "RPT0003 - FATAL FILE ERROR: " WS-FILE-ERROR-ID
+                   " - FILE STATUS " WS-FILE-ERROR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *
