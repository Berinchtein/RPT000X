@@ -0,0 +1,487 @@
+      *****************************************************************
+      * Program name:    RPT0002
+      * Original author: MANUEL JARRY
+      *
+      * Maintenence Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  ---------------------------------------
+      * 08/08/2026 MANUEL JARRY  Created - applies add/change/delete
+      *                          transactions to the CUSTMAST indexed
+      *                          master (CUSTIDX) one record at a time,
+      *                          instead of requiring a full reload of
+      *                          CUSTMAST and a rerun of RPT0001 to fix
+      *                          a single customer record. Writes a
+      *                          transaction log of what changed and
+      *                          who/when.
+      * 08/08/2026 MANUEL JARRY  Review fixes: add/change transactions
+      *                          now run through the same branch/
+      *                          salesrep/sales-YTD validation as the
+      *                          RPT0001 CUSTMAST pass before being
+      *                          applied, instead of writing whatever
+      *                          CUSTTRAN contains straight to CUSTIDX;
+      *                          corrected TRANLOG-FOOTER-LINE's FILLER
+      *                          width, which was one byte too long for
+      *                          TRANLOG-RECORD and silently truncated
+      *                          the footer line
+      * 08/08/2026 MANUEL JARRY  Review fixes round 3: CUSTIDX OPEN/READ/
+      *                          WRITE/REWRITE/DELETE/CLOSE now have FILE
+      *                          STATUS checking (this runtime's indexed
+      *                          handler being disabled previously meant
+      *                          a bad open here went unnoticed and every
+      *                          transaction silently failed to apply
+      *                          without being counted as rejected)
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RPT0002.
+       AUTHOR. MANUEL JARRY Z85614.
+       INSTALLATION. Berinchtein Github Repository.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. DD/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL-COMPILER.
+       OBJECT-COMPUTER. GNUCOBOL-COMPILER.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CUSTIDX
+              ASSIGN TO "WORK-FILES/CUSTIDX"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CX-CUSTOMER-NUMBER
+              FILE STATUS IS CUSTIDX-STATUS.
+      *
+           SELECT CUSTTRAN
+              ASSIGN TO "INPUT-FILES/CUSTTRAN"
+              ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT TRANLOG
+              ASSIGN TO "OUTPUT-FILES/TRANLOG"
+              ORGANIZATION IS SEQUENTIAL.
+      *****************************************************************
+      *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CUSTIDX.
+           COPY CUSTIDXR.
+      *
+       FD  CUSTTRAN.
+       01 TRANSACTION-RECORD.
+          05 TR-TRANSACTION-CODE    PIC X.
+             88 TR-ADD-TRANSACTION                    VALUE "A".
+             88 TR-CHANGE-TRANSACTION                 VALUE "C".
+             88 TR-DELETE-TRANSACTION                 VALUE "D".
+          05 TR-CUSTOMER-NUMBER     PIC 9(5).
+          05 TR-BRANCH-NUMBER       PIC 9(2).
+          05 TR-SALESREP-NUMBER     PIC 9(2).
+          05 TR-CUSTOMER-NAME       PIC X(20).
+          05 TR-SALES-THIS-YTD      PIC S9(5)V9(2).
+          05 TR-SALES-LAST-YTD      PIC S9(5)V9(2).
+          05 TR-USER-ID             PIC X(8).
+          05 FILLER                 PIC X(4).
+      *
+       FD  TRANLOG.
+       01 TRANLOG-RECORD            PIC X(100).
+      *****************************************************************
+      *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+          05 CUSTTRAN-EOF-SWITCH    PIC X             VALUE "N".
+             88 CUSTTRAN-EOF                          VALUE "Y".
+      *
+       01 FILE-STATUS-FIELDS.
+          05 CUSTIDX-STATUS         PIC XX            VALUE ZERO.
+      *
+       01 FILE-ERROR-FIELDS.
+          05 WS-FILE-ERROR-ID      PIC X(20).
+          05 WS-FILE-ERROR-STATUS  PIC XX.
+      *
+       01 TRANSACTION-RESULT-FIELDS.
+          05 WS-TRAN-RESULT-TEXT    PIC X(30).
+      *
+       01 VALIDATION-FIELDS.
+          05 WS-TRAN-VALID-SWITCH   PIC X          VALUE "Y".
+             88 WS-TRAN-VALID                      VALUE "Y".
+      *
+       01 CONTROL-TOTAL-FIELDS.
+          05 WS-TRANSACTIONS-READ-COUNT     PIC 9(7)  VALUE ZERO.
+          05 WS-TRANSACTIONS-APPLIED-COUNT  PIC 9(7)  VALUE ZERO.
+          05 WS-TRANSACTIONS-REJECTED-COUNT PIC 9(7)  VALUE ZERO.
+      *
+       01 CURRENT-DATE-AND-TIME.
+          05 CURRENT-DATE.
+             10 CD-CURRENT-YEAR     PIC 9(4).
+             10 CD-CURRENT-MONTH    PIC 9(2).
+             10 CD-CURRENT-DAY      PIC 9(2).
+          05 CURRENT-TIME.
+             10 CD-CURRENT-HOURS    PIC 9(2).
+             10 CD-CURRENT-MINUTES  PIC 9(2).
+          05 FILLER                 PIC X(9).
+      *
+       01 TRANLOG-HEADING-LINE.
+          05 FILLER                 PIC X(30)         VALUE
+                "CUSTMAST MAINTENANCE TRAN LOG.".
+          05 FILLER                 PIC X(70)         VALUE SPACE.
+      *
+       01 TRANLOG-LINE.
+          05 TL-DATE.
+             10 TL-MONTH            PIC 9(2).
+             10 FILLER              PIC X             VALUE "/".
+             10 TL-DAY               PIC 9(2).
+             10 FILLER              PIC X             VALUE "/".
+             10 TL-YEAR             PIC 9(4).
+          05 FILLER                 PIC X(1)          VALUE SPACE.
+          05 TL-TIME.
+             10 TL-HOURS            PIC 9(2).
+             10 FILLER              PIC X             VALUE ":".
+             10 TL-MINUTES          PIC 9(2).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 TL-TRANSACTION-CODE    PIC X.
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 TL-CUSTOMER-NUMBER     PIC 9(5).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 TL-USER-ID             PIC X(8).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 TL-RESULT-TEXT         PIC X(30).
+          05 FILLER                 PIC X(10)         VALUE SPACE.
+      *
+       01 TRANLOG-FOOTER-LINE.
+          05 FILLER                 PIC X(19)         VALUE
+                "TRANSACTIONS READ: ".
+          05 TF-READ-COUNT          PIC ZZZ,ZZ9.
+          05 FILLER                 PIC X(5)          VALUE SPACE.
+          05 FILLER                 PIC X(8)          VALUE
+                "APPLIED:".
+          05 TF-APPLIED-COUNT       PIC ZZZ,ZZ9.
+          05 FILLER                 PIC X(5)          VALUE SPACE.
+          05 FILLER                 PIC X(9)          VALUE
+                "REJECTED:".
+          05 TF-REJECTED-COUNT      PIC ZZZ,ZZ9.
+          05 FILLER                 PIC X(33)         VALUE SPACE.
+      *****************************************************************
+      *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *
+      *****************************************************************
+       000-MAINTAIN-CUSTOMER-MASTER.
+      *
+           PERFORM 050-OPEN-FILES.
+           PERFORM 100-FORMAT-CURRENT-DATE-TIME.
+           PERFORM 110-PRINT-TRANLOG-HEADING.
+           PERFORM 200-PROCESS-TRANSACTIONS
+              UNTIL CUSTTRAN-EOF.
+           PERFORM 400-PRINT-CONTROL-TOTALS.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       050-OPEN-FILES.
+      *
+           OPEN INPUT CUSTTRAN
+                OUTPUT TRANLOG.
+           OPEN I-O CUSTIDX.
+           IF CUSTIDX-STATUS = "35"
+              OPEN OUTPUT CUSTIDX
+              PERFORM 960-CHECK-CUSTIDX-OPEN-STATUS
+              CLOSE CUSTIDX
+              PERFORM 961-CHECK-CUSTIDX-CLOSE-STATUS
+              OPEN I-O CUSTIDX
+           END-IF.
+           PERFORM 960-CHECK-CUSTIDX-OPEN-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       100-FORMAT-CURRENT-DATE-TIME.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-CURRENT-MONTH TO TL-MONTH.
+           MOVE CD-CURRENT-DAY TO TL-DAY.
+           MOVE CD-CURRENT-YEAR TO TL-YEAR.
+           MOVE CD-CURRENT-HOURS TO TL-HOURS.
+           MOVE CD-CURRENT-MINUTES TO TL-MINUTES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       110-PRINT-TRANLOG-HEADING.
+      *
+           MOVE TRANLOG-HEADING-LINE TO TRANLOG-RECORD.
+           WRITE TRANLOG-RECORD.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       200-PROCESS-TRANSACTIONS.
+      *
+           PERFORM 210-READ-TRANSACTION.
+           IF NOT CUSTTRAN-EOF
+              PERFORM 220-APPLY-TRANSACTION.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       210-READ-TRANSACTION.
+      *
+           READ CUSTTRAN
+           AT END
+              MOVE "Y" TO CUSTTRAN-EOF-SWITCH.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       220-APPLY-TRANSACTION.
+      *
+           ADD 1 TO WS-TRANSACTIONS-READ-COUNT.
+           EVALUATE TRUE
+              WHEN TR-ADD-TRANSACTION
+                 PERFORM 230-APPLY-ADD-TRANSACTION
+              WHEN TR-CHANGE-TRANSACTION
+                 PERFORM 240-APPLY-CHANGE-TRANSACTION
+              WHEN TR-DELETE-TRANSACTION
+                 PERFORM 250-APPLY-DELETE-TRANSACTION
+              WHEN OTHER
+                 PERFORM 260-REJECT-UNKNOWN-TRANSACTION
+           END-EVALUATE.
+           PERFORM 290-WRITE-TRANSACTION-LOG.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       225-VALIDATE-TRANSACTION-FIELDS.
+      *
+           MOVE "Y" TO WS-TRAN-VALID-SWITCH.
+           IF TR-BRANCH-NUMBER IS NOT NUMERIC
+              OR TR-BRANCH-NUMBER = ZERO
+              MOVE "N" TO WS-TRAN-VALID-SWITCH
+              MOVE "REJECTED - BAD BRANCH NUM" TO WS-TRAN-RESULT-TEXT
+           ELSE
+              IF TR-SALESREP-NUMBER IS NOT NUMERIC
+                 OR TR-SALESREP-NUMBER = ZERO
+                 MOVE "N" TO WS-TRAN-VALID-SWITCH
+                 MOVE "REJECTED - BAD SALESREP NUM" TO
+                       WS-TRAN-RESULT-TEXT
+              ELSE
+                 IF TR-SALES-THIS-YTD IS NOT NUMERIC
+                    OR TR-SALES-THIS-YTD < ZERO
+                    MOVE "N" TO WS-TRAN-VALID-SWITCH
+                    MOVE "REJECTED - BAD SALES THIS YTD" TO
+                          WS-TRAN-RESULT-TEXT
+                 ELSE
+                    IF TR-SALES-LAST-YTD IS NOT NUMERIC
+                       OR TR-SALES-LAST-YTD < ZERO
+                       MOVE "N" TO WS-TRAN-VALID-SWITCH
+                       MOVE "REJECTED - BAD SALES LAST YTD" TO
+                             WS-TRAN-RESULT-TEXT.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       230-APPLY-ADD-TRANSACTION.
+      *
+           PERFORM 225-VALIDATE-TRANSACTION-FIELDS.
+           IF WS-TRAN-VALID
+              MOVE TR-BRANCH-NUMBER TO CX-BRANCH-NUMBER
+              MOVE TR-SALESREP-NUMBER TO CX-SALESREP-NUMBER
+              MOVE TR-CUSTOMER-NUMBER TO CX-CUSTOMER-NUMBER
+              MOVE TR-CUSTOMER-NAME TO CX-CUSTOMER-NAME
+              MOVE TR-SALES-THIS-YTD TO CX-SALES-THIS-YTD
+              MOVE TR-SALES-LAST-YTD TO CX-SALES-LAST-YTD
+              WRITE CUSTOMER-INDEX-RECORD
+                 INVALID KEY
+                    MOVE "REJECTED - DUPLICATE CUST NUM" TO
+                          WS-TRAN-RESULT-TEXT
+                    ADD 1 TO WS-TRANSACTIONS-REJECTED-COUNT
+                 NOT INVALID KEY
+                    MOVE "ADDED" TO WS-TRAN-RESULT-TEXT
+                    ADD 1 TO WS-TRANSACTIONS-APPLIED-COUNT
+              END-WRITE
+              PERFORM 962-CHECK-CUSTIDX-WRITE-STATUS
+           ELSE
+              ADD 1 TO WS-TRANSACTIONS-REJECTED-COUNT
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       240-APPLY-CHANGE-TRANSACTION.
+      *
+           PERFORM 225-VALIDATE-TRANSACTION-FIELDS.
+           IF WS-TRAN-VALID
+              MOVE TR-CUSTOMER-NUMBER TO CX-CUSTOMER-NUMBER
+              READ CUSTIDX
+                 INVALID KEY
+                    MOVE "REJECTED - CUSTOMER NOT FOUND" TO
+                          WS-TRAN-RESULT-TEXT
+                    ADD 1 TO WS-TRANSACTIONS-REJECTED-COUNT
+                 NOT INVALID KEY
+                    MOVE TR-BRANCH-NUMBER TO CX-BRANCH-NUMBER
+                    MOVE TR-SALESREP-NUMBER TO CX-SALESREP-NUMBER
+                    MOVE TR-CUSTOMER-NAME TO CX-CUSTOMER-NAME
+                    MOVE TR-SALES-THIS-YTD TO CX-SALES-THIS-YTD
+                    MOVE TR-SALES-LAST-YTD TO CX-SALES-LAST-YTD
+                    REWRITE CUSTOMER-INDEX-RECORD
+                    PERFORM 964-CHECK-CUSTIDX-REWRITE-STATUS
+                    MOVE "CHANGED" TO WS-TRAN-RESULT-TEXT
+                    ADD 1 TO WS-TRANSACTIONS-APPLIED-COUNT
+              END-READ
+              PERFORM 963-CHECK-CUSTIDX-READ-STATUS
+           ELSE
+              ADD 1 TO WS-TRANSACTIONS-REJECTED-COUNT
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       250-APPLY-DELETE-TRANSACTION.
+      *
+           MOVE TR-CUSTOMER-NUMBER TO CX-CUSTOMER-NUMBER.
+           DELETE CUSTIDX
+              INVALID KEY
+                 MOVE "REJECTED - CUSTOMER NOT FOUND" TO
+                       WS-TRAN-RESULT-TEXT
+                 ADD 1 TO WS-TRANSACTIONS-REJECTED-COUNT
+              NOT INVALID KEY
+                 MOVE "DELETED" TO WS-TRAN-RESULT-TEXT
+                 ADD 1 TO WS-TRANSACTIONS-APPLIED-COUNT
+           END-DELETE.
+           PERFORM 965-CHECK-CUSTIDX-DELETE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       260-REJECT-UNKNOWN-TRANSACTION.
+      *
+           MOVE "REJECTED - UNKNOWN TRAN CODE" TO WS-TRAN-RESULT-TEXT.
+           ADD 1 TO WS-TRANSACTIONS-REJECTED-COUNT.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       290-WRITE-TRANSACTION-LOG.
+      *
+           MOVE TR-TRANSACTION-CODE TO TL-TRANSACTION-CODE.
+           MOVE TR-CUSTOMER-NUMBER TO TL-CUSTOMER-NUMBER.
+           MOVE TR-USER-ID TO TL-USER-ID.
+           MOVE WS-TRAN-RESULT-TEXT TO TL-RESULT-TEXT.
+           MOVE TRANLOG-LINE TO TRANLOG-RECORD.
+           WRITE TRANLOG-RECORD AFTER ADVANCING 1 LINES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       400-PRINT-CONTROL-TOTALS.
+      *
+           MOVE WS-TRANSACTIONS-READ-COUNT TO TF-READ-COUNT.
+           MOVE WS-TRANSACTIONS-APPLIED-COUNT TO TF-APPLIED-COUNT.
+           MOVE WS-TRANSACTIONS-REJECTED-COUNT TO TF-REJECTED-COUNT.
+           MOVE TRANLOG-FOOTER-LINE TO TRANLOG-RECORD.
+           WRITE TRANLOG-RECORD AFTER ADVANCING 2 LINES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       900-CLOSE-FILES.
+      *
+           CLOSE CUSTTRAN
+                 TRANLOG
+                 CUSTIDX.
+           PERFORM 961-CHECK-CUSTIDX-CLOSE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       960-CHECK-CUSTIDX-OPEN-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX OPEN" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       961-CHECK-CUSTIDX-CLOSE-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX CLOSE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       962-CHECK-CUSTIDX-WRITE-STATUS.
+      *
+      * "22" (duplicate key) is not an error here - the caller's
+      * INVALID KEY / NOT INVALID KEY clause already branched on it.
+      *
+           IF CUSTIDX-STATUS NOT = "00" AND CUSTIDX-STATUS NOT = "22"
+              MOVE "CUSTIDX WRITE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       963-CHECK-CUSTIDX-READ-STATUS.
+      *
+      * "23" (key not found) is not an error here - the caller's
+      * INVALID KEY / NOT INVALID KEY clause already branched on it.
+      *
+           IF CUSTIDX-STATUS NOT = "00" AND CUSTIDX-STATUS NOT = "23"
+              MOVE "CUSTIDX READ" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       964-CHECK-CUSTIDX-REWRITE-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX REWRITE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       965-CHECK-CUSTIDX-DELETE-STATUS.
+      *
+      * "23" (key not found) is not an error here - the caller's
+      * INVALID KEY / NOT INVALID KEY clause already branched on it.
+      *
+           IF CUSTIDX-STATUS NOT = "00" AND CUSTIDX-STATUS NOT = "23"
+              MOVE "CUSTIDX DELETE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       999-ABEND-FILE-ERROR.
+      *
+           DISPLAY "RPT0002 - FATAL FILE ERROR: " WS-FILE-ERROR-ID
+                   " - FILE STATUS " WS-FILE-ERROR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *
