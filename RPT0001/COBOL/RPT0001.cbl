@@ -6,6 +6,106 @@
       * Date       Author        Maintenance Requirement
       * ---------- ------------  ---------------------------------------
       * 25/11/2025 MANUEL JARRY  Created in COBOL learning journey
+      * 05/08/2026 MANUEL JARRY  Branch/salesrep control breaks w/
+      *                          subtotals rolled into grand totals
+      * 06/08/2026 MANUEL JARRY  Added sales exception report (EXCRPT)
+      *                          for customers with declining YTD sales
+      * 07/08/2026 MANUEL JARRY  Added front-end CUSTMAST validation
+      *                          pass, SUSPENSE file, CTLRPT control
+      *                          totals report
+      * 08/08/2026 MANUEL JARRY  CUSTMAST converted to indexed file
+      *                          CUSTIDX keyed on CX-CUSTOMER-NUMBER;
+      *                          validation pass now merges (upserts)
+      *                          into CUSTIDX instead of rebuilding a
+      *                          flat file from scratch, and the
+      *                          report pass reads a per-run work copy
+      *                          (CUSTMAST) re-sorted into branch /
+      *                          salesrep / customer order for the
+      *                          control-break logic added 05/08/2026.
+      *                          See RPT0002 for the new maintenance
+      *                          program that applies individual
+      *                          add/change/delete transactions to
+      *                          CUSTIDX.
+      * 08/08/2026 MANUEL JARRY  SALESRPT now page-breaks and re-prints
+      *                          HEADING-LINE-1 through HEADING-LINE-4
+      *                          with a page number once 55 lines have
+      *                          printed on a page, in addition to the
+      *                          existing branch/salesrep break heading
+      * 08/08/2026 MANUEL JARRY  Optional PARMFILE lets a run select a
+      *                          single branch/salesrep, a minimum
+      *                          sales threshold, and/or a top-N sort
+      *                          by CM-SALES-THIS-YTD descending; no
+      *                          PARMFILE present runs the full file
+      *                          in branch/salesrep order as before
+      * 08/08/2026 MANUEL JARRY  Checkpoint/restart for the CUSTMAST
+      *                          pass: a CHKPOINT record is written
+      *                          every 50 customers with the last
+      *                          customer number, running totals, and
+      *                          report-layout state; if CHKPOINT has
+      *                          records from an interrupted run, the
+      *                          next run repositions CUSTMAST past
+      *                          that point and resumes instead of
+      *                          starting from record one
+      * 08/08/2026 MANUEL JARRY  Added CUSTEXTR, a comma-delimited
+      *                          extract of CUSTOMER-MASTER-RECORD's
+      *                          fields per customer, written in the
+      *                          same 300-PREPARE-SALES-LINES pass as
+      *                          SALESRPT for BI/spreadsheet loading
+      * 08/08/2026 MANUEL JARRY  Added FILE STATUS IS clauses to CUSTMAST
+      *                          and SALESRPT, with status checks after
+      *                          every OPEN/READ/WRITE/CLOSE against
+      *                          them; any non-zero status outside a
+      *                          normal end-of-file now DISPLAYs a
+      *                          diagnostic and ends the run with a
+      *                          non-zero RETURN-CODE instead of letting
+      *                          a raw runtime abend or a silently
+      *                          truncated report reach the operator
+      * 08/08/2026 MANUEL JARRY  Review fixes: checkpoint now taken
+      *                          after every customer instead of every
+      *                          50, closing a restart gap that could
+      *                          reprint/re-extract records processed
+      *                          between the last checkpoint and an
+      *                          abend; validation pass no longer
+      *                          overwrites CX-SALES-THIS-YTD/LAST-YTD
+      *                          on an existing customer (only a brand
+      *                          new customer gets its YTD fields from
+      *                          the daily feed), so RPT0003's year-end
+      *                          rollover is no longer undone by the
+      *                          next RPT0001 run; PARMFILE gained
+      *                          PF-DECLINE-THRESHOLD-PCT so the
+      *                          exception threshold no longer requires
+      *                          a recompile to change; CUSTEXTR's
+      *                          customer name column is now quoted so
+      *                          an embedded comma cannot shift the
+      *                          columns that follow it
+      * 08/08/2026 MANUEL JARRY  Review fixes round 2: checkpoint/restart
+      *                          redesigned - CHKPOINT now only marks
+      *                          that the validate/sort pass completed,
+      *                          so a restart skips straight to reusing
+      *                          the CUSTMAST work file instead of
+      *                          redoing that (dominant-cost) pass, and
+      *                          the print loop always regenerates
+      *                          SALESRPT/EXCWORK/CUSTEXTR from scratch
+      *                          instead of repositioning CUSTMAST and
+      *                          resuming mid-group, closing a gap where
+      *                          an abend between a record's output and
+      *                          its checkpoint could duplicate that
+      *                          record's lines on resume; CUSTMAST-IN,
+      *                          SUSPENSE, and CTLRPT now have FILE
+      *                          STATUS checking on OPEN/CLOSE like
+      *                          CUSTMAST/SALESRPT already did; PARMFILE's
+      *                          decline threshold can now be configured
+      *                          as a genuine 0.00% instead of always
+      *                          falling back to the 10.00 default
+      * 08/08/2026 MANUEL JARRY  Review fixes round 3: CUSTIDX OPEN/READ/
+      *                          WRITE/REWRITE/CLOSE now have FILE STATUS
+      *                          checking (this runtime's indexed handler
+      *                          being disabled previously meant a bad
+      *                          open here went unnoticed and drove the
+      *                          customer-selection read loop into an
+      *                          infinite spin); CUSTEXTR also gained
+      *                          open/write/close status checking like
+      *                          every other output file already had
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -25,18 +125,84 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *
-           SELECT CUSTMAST
+           SELECT CUSTMAST-IN
               ASSIGN TO "INPUT-FILES/CUSTMAST"
-              ORGANIZATION IS SEQUENTIAL.
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CUSTMAST-IN-STATUS.
+      *
+           SELECT CUSTIDX
+              ASSIGN TO "WORK-FILES/CUSTIDX"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CX-CUSTOMER-NUMBER
+              FILE STATUS IS CUSTIDX-STATUS.
+      *
+           SELECT CUSTMAST
+              ASSIGN TO "WORK-FILES/CUSTSORT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CUSTMAST-STATUS.
+      *
+           SELECT SUSPENSE
+              ASSIGN TO "OUTPUT-FILES/SUSPENSE"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SUSPENSE-STATUS.
+      *
+           SELECT CTLRPT
+              ASSIGN TO "OUTPUT-FILES/CTLRPT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CTLRPT-STATUS.
       *
            SELECT SALESRPT
               ASSIGN TO "OUTPUT-FILES/SALESRPT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SALESRPT-STATUS.
+      *
+           SELECT EXCWORK
+              ASSIGN TO "WORK-FILES/EXCWORK"
               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT EXCRPT
+              ASSIGN TO "OUTPUT-FILES/EXCRPT"
+              ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT SORT-WORK-FILE
+              ASSIGN TO "WORK-FILES/SORTWORK".
+      *
+           SELECT CUST-SORT-WORK
+              ASSIGN TO "WORK-FILES/CUSTSRTW".
+      *
+           SELECT PARMFILE
+              ASSIGN TO "INPUT-FILES/RPTPARM"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS PARMFILE-STATUS.
+      *
+           SELECT CHKPOINT
+              ASSIGN TO "WORK-FILES/CHKPOINT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CHKPOINT-STATUS.
+      *
+           SELECT CUSTEXTR
+              ASSIGN TO "OUTPUT-FILES/CUSTEXTR"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CUSTEXTR-STATUS.
       *****************************************************************
       *
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
+      *
+       FD  CUSTMAST-IN.
+       01 RAW-CUSTOMER-RECORD.
+          05 RC-BRANCH-NUMBER       PIC 9(2).
+          05 RC-SALESREP-NUMBER     PIC 9(2).
+          05 RC-CUSTOMER-NUMBER     PIC 9(5).
+          05 RC-CUSTOMER-NAME       PIC X(20).
+          05 RC-SALES-THIS-YTD      PIC S9(5)V9(2).
+          05 RC-SALES-LAST-YTD      PIC S9(5)V9(2).
+          05 FILLER                 PIC X.
+      *
+       FD  CUSTIDX.
+           COPY CUSTIDXR.
       *
        FD  CUSTMAST.
        01 CUSTOMER-MASTER-RECORD.
@@ -47,9 +213,75 @@
           05 CM-SALES-THIS-YTD      PIC S9(5)V9(2).
           05 CM-SALES-LAST-YTD      PIC S9(5)V9(2).
           05 FILLER                 PIC X.
+      *
+       FD  SUSPENSE.
+       01 SUSPENSE-RECORD           PIC X(100).
+      *
+       FD  CTLRPT.
+       01 CONTROL-REPORT-RECORD     PIC X(100).
       *
        FD  SALESRPT.
        01 PRINT-AREA                PIC X(132).
+      *
+       FD  EXCWORK.
+       01 EXCEPTION-WORK-RECORD.
+          05 EW-CUSTOMER-NUMBER     PIC 9(5).
+          05 EW-CUSTOMER-NAME       PIC X(20).
+          05 EW-BRANCH-NUMBER       PIC 9(2).
+          05 EW-SALESREP-NUMBER     PIC 9(2).
+          05 EW-SALES-THIS-YTD      PIC S9(5)V9(2).
+          05 EW-SALES-LAST-YTD      PIC S9(5)V9(2).
+          05 EW-DECLINE-PERCENT     PIC S9(3)V9(2).
+      *
+       FD  EXCRPT.
+       01 EXCEPTION-REPORT-RECORD   PIC X(100).
+      *
+       SD  SORT-WORK-FILE.
+       01 SORT-EXCEPTION-RECORD.
+          05 SD-CUSTOMER-NUMBER     PIC 9(5).
+          05 SD-CUSTOMER-NAME       PIC X(20).
+          05 SD-BRANCH-NUMBER       PIC 9(2).
+          05 SD-SALESREP-NUMBER     PIC 9(2).
+          05 SD-SALES-THIS-YTD      PIC S9(5)V9(2).
+          05 SD-SALES-LAST-YTD      PIC S9(5)V9(2).
+          05 SD-DECLINE-PERCENT     PIC S9(3)V9(2).
+      *
+       SD  CUST-SORT-WORK.
+       01 SORT-CUSTOMER-RECORD.
+          05 CS-BRANCH-NUMBER       PIC 9(2).
+          05 CS-SALESREP-NUMBER     PIC 9(2).
+          05 CS-CUSTOMER-NUMBER     PIC 9(5).
+          05 CS-CUSTOMER-NAME       PIC X(20).
+          05 CS-SALES-THIS-YTD      PIC S9(5)V9(2).
+          05 CS-SALES-LAST-YTD      PIC S9(5)V9(2).
+          05 FILLER                 PIC X.
+      *
+       FD  PARMFILE.
+       01 PARAMETER-RECORD.
+          05 PF-BRANCH-NUMBER       PIC 9(2).
+          05 PF-SALESREP-NUMBER     PIC 9(2).
+          05 PF-MIN-SALES-THRESHOLD PIC S9(5)V9(2).
+          05 PF-SORT-BY-SALES-SWITCH PIC X.
+          05 PF-TOP-N-COUNT         PIC 9(3).
+      * Negative (e.g. -1.00) means "not set" - use the 10.00 default.
+      * Zero or positive is a genuine configured threshold, including
+      * an honest 0.00%.
+          05 PF-DECLINE-THRESHOLD-PCT PIC S9(3)V99.
+          05 FILLER                 PIC X(20).
+      *
+       FD  CHKPOINT.
+       01 CHECKPOINT-RECORD.
+      * Existence of this record is the whole signal: it is written
+      * once 050/080 (the expensive validate/reconcile/sort pass) have
+      * completed, and cleared on a normal end-of-job. A restart run
+      * that finds it present trusts CUSTMAST as already built and
+      * skips straight to regenerating the (cheap, idempotent) print
+      * loop from scratch - see 090-CHECK-FOR-RESTART.
+          05 CK-SETUP-COMPLETE-FLAG    PIC X             VALUE "Y".
+          05 FILLER                    PIC X(60).
+      *
+       FD  CUSTEXTR.
+       01 EXTRACT-RECORD            PIC X(100).
       *****************************************************************
       *
       *****************************************************************
@@ -57,6 +289,68 @@
        01 SWITCHES.
           05 CUSTMAST-EOF-SWITCH    PIC X             VALUE "N".
              88 CUSTMAST-EOF                          VALUE "Y".
+          05 SORT-WORK-EOF-SWITCH   PIC X             VALUE "N".
+             88 SORT-WORK-EOF                         VALUE "Y".
+          05 CUSTMAST-IN-EOF-SWITCH PIC X             VALUE "N".
+             88 CUSTMAST-IN-EOF                       VALUE "Y".
+          05 CUSTIDX-EOF-SWITCH     PIC X             VALUE "N".
+             88 CUSTIDX-EOF                            VALUE "Y".
+          05 CUST-SORT-EOF-SWITCH   PIC X             VALUE "N".
+             88 CUST-SORT-EOF                          VALUE "Y".
+      *
+       01 FILE-STATUS-FIELDS.
+          05 CUSTIDX-STATUS         PIC XX            VALUE ZERO.
+          05 PARMFILE-STATUS       PIC XX            VALUE ZERO.
+          05 CHKPOINT-STATUS       PIC XX            VALUE ZERO.
+          05 CUSTEXTR-STATUS      PIC XX            VALUE ZERO.
+          05 CUSTMAST-STATUS      PIC XX            VALUE ZERO.
+          05 SALESRPT-STATUS      PIC XX            VALUE ZERO.
+          05 CUSTMAST-IN-STATUS   PIC XX            VALUE ZERO.
+          05 SUSPENSE-STATUS      PIC XX            VALUE ZERO.
+          05 CTLRPT-STATUS        PIC XX            VALUE ZERO.
+      *
+       01 FILE-ERROR-FIELDS.
+          05 WS-FILE-ERROR-ID      PIC X(20).
+          05 WS-FILE-ERROR-STATUS  PIC XX.
+      *
+       01 CHECKPOINT-FIELDS.
+      * Checkpoint/restart no longer tracks per-customer print
+      * progress (an abend mid-group could leave SALESRPT/EXCWORK/
+      * CUSTEXTR holding output that a repositioned resume would then
+      * reprint). Instead CHKPOINT only records whether 050/080 - the
+      * dominant cost of the run - already completed; on a restart the
+      * (cheap) print loop always regenerates SALESRPT/EXCWORK/
+      * CUSTEXTR from scratch, which is both correct by construction
+      * and cheap, since 050/080 are what actually cost the batch
+      * window.
+          05 WS-RESTART-SWITCH           PIC X        VALUE "N".
+             88 WS-RESTART-RUN                         VALUE "Y".
+      *
+       01 SELECTION-PARAMETERS.
+          05 WS-SELECT-BRANCH-NUMBER     PIC 9(2)     VALUE ZERO.
+          05 WS-SELECT-SALESREP-NUMBER   PIC 9(2)     VALUE ZERO.
+          05 WS-MIN-SALES-THRESHOLD      PIC S9(5)V9(2) VALUE ZERO.
+          05 WS-SORT-BY-SALES-SWITCH     PIC X        VALUE "N".
+             88 WS-SORT-BY-SALES                      VALUE "Y".
+          05 WS-TOP-N-COUNT              PIC 9(3)     VALUE ZERO.
+          05 WS-SELECTED-RECORD-COUNT    PIC 9(3)     VALUE ZERO.
+      *
+       01 VALIDATION-FIELDS.
+          05 WS-RECORD-VALID-SWITCH   PIC X          VALUE "Y".
+             88 WS-RECORD-VALID                      VALUE "Y".
+          05 WS-REJECT-REASON-CODE    PIC 9(2)       VALUE ZERO.
+          05 WS-REJECT-REASON-TEXT    PIC X(30).
+      *
+       01 CONTROL-TOTAL-FIELDS.
+          05 WS-RECORDS-READ-COUNT       PIC 9(7)    VALUE ZERO.
+          05 WS-RECORDS-REJECTED-COUNT   PIC 9(7)    VALUE ZERO.
+          05 WS-RECORDS-ACCEPTED-COUNT   PIC 9(7)    VALUE ZERO.
+          05 WS-CUSTOMER-NUMBER-HASH     PIC 9(11)   VALUE ZERO.
+      *
+       01 EXCEPTION-FIELDS.
+          05 WS-DECLINE-THRESHOLD-PCT PIC S9(3)V99    VALUE 10.00.
+          05 WS-SALES-VARIANCE        PIC S9(5)V9(2).
+          05 WS-DECLINE-PERCENT       PIC S9(3)V9(2).
       *
        01 PRINT-FIELD.
           05 SPACE-CONTROL          PIC S9.
@@ -64,6 +358,23 @@
        01 TOTAL-FIELDS.
           05 GRAND-TOTAL-THIS-YTD   PIC S9(7)V99      VALUE ZERO.
           05 GRAND-TOTAL-LAST-YTD   PIC S9(7)V99      VALUE ZERO.
+      *
+       01 CONTROL-BREAK-FIELDS.
+          05 WS-FIRST-RECORD-SWITCH PIC X             VALUE "Y".
+             88 WS-FIRST-RECORD                       VALUE "Y".
+          05 WS-PRIOR-BRANCH-NUMBER     PIC 9(2).
+          05 WS-PRIOR-SALESREP-NUMBER   PIC 9(2).
+      *
+       01 SUBTOTAL-FIELDS.
+          05 SUBTOTAL-THIS-YTD     PIC S9(7)V99      VALUE ZERO.
+          05 SUBTOTAL-LAST-YTD     PIC S9(7)V99      VALUE ZERO.
+      *
+       01 PAGE-CONTROL-FIELDS.
+          05 WS-FIRST-PAGE-SWITCH   PIC X             VALUE "Y".
+             88 WS-FIRST-PAGE                         VALUE "Y".
+          05 WS-LINE-COUNT          PIC 9(3)          VALUE ZERO.
+          05 WS-LINES-PER-PAGE      PIC 9(3)          VALUE 055.
+          05 WS-PAGE-NUMBER         PIC 9(3)          VALUE ZERO.
       *
        01 CURRENT-DATE-AND-TIME.
           05 CURRENT-DATE.
@@ -98,7 +409,10 @@
           05 HL2-HOURS              PIC 9(2).
           05 FILLER                 PIC X(1)          VALUE ":".
           05 HL2-MINUTES            PIC 9(2).
-          05 FILLER                 PIC X(55)         VALUE SPACE.
+          05 FILLER                 PIC X(41)         VALUE SPACE.
+          05 FILLER                 PIC X(5)          VALUE "PAGE ".
+          05 HL2-PAGE-NUMBER        PIC ZZ9.
+          05 FILLER                 PIC X(6)          VALUE SPACE.
           05 FILLER                 PIC X(7)          VALUE "RPT0001".
           05 FILLER                 PIC X(58)         VALUE SPACE.
       *
@@ -131,6 +445,21 @@
           05 FILLER                 PIC X(4)          VALUE SPACE.
           05 CL-SALES-LAST-YTD      PIC ZZ,ZZ9.99-.
           05 FILLER                 PIC X(80)         VALUE SPACE.
+      *
+       01 SUBTOTAL-LINE.
+          05 FILLER                 PIC X(6)          VALUE "BRANCH".
+          05 SL-BRANCH-NUMBER       PIC 9(2).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 FILLER                 PIC X(9)          VALUE
+                "SALESREP ".
+          05 SL-SALESREP-NUMBER    PIC 9(2).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 FILLER                 PIC X(8)          VALUE "SUBTOTAL".
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 SL-SALES-THIS-YTD      PIC Z,ZZZ,ZZ9.99-.
+          05 FILLER                 PIC X(1)          VALUE SPACE.
+          05 SL-SALES-LAST-YTD      PIC Z,ZZZ,ZZ9.99-.
+          05 FILLER                 PIC X(72)         VALUE SPACE.
       *
        01 GRAND-TOTAL-LINE.
           05 FILLER                 PIC X(27)         VALUE SPACE.
@@ -162,6 +491,96 @@
                 "NFRAME COBOL".
           05 FILLER                 PIC X(2)          VALUE "'.".
           05 FILLER                 PIC X(10)          VALUE SPACE.
+      *
+       01 EXCEPTION-HEADING-LINE-1.
+          05 FILLER                 PIC X(24)         VALUE
+                "SALES EXCEPTION REPORT -".
+          05 FILLER                 PIC X(24)         VALUE
+                " DECLINES OVER THRESHOLD".
+          05 FILLER                 PIC X(52)         VALUE SPACE.
+      *
+       01 EXCEPTION-HEADING-LINE-2.
+          05 FILLER                 PIC X(4)          VALUE "CUST".
+          05 FILLER                 PIC X(23)         VALUE SPACE.
+          05 FILLER                 PIC X(5)          VALUE "SALES".
+          05 FILLER                 PIC X(9)          VALUE SPACE.
+          05 FILLER                 PIC X(5)          VALUE "SALES".
+          05 FILLER                 PIC X(9)          VALUE SPACE.
+          05 FILLER                 PIC X(7)          VALUE "DECLINE".
+          05 FILLER                 PIC X(38)         VALUE SPACE.
+      *
+       01 EXCEPTION-HEADING-LINE-3.
+          05 FILLER                 PIC X(3)          VALUE "NUM".
+          05 FILLER                 PIC X(4)          VALUE SPACE.
+          05 FILLER                 PIC X(13)         VALUE
+                "CUSTOMER NAME".
+          05 FILLER                 PIC X(3)          VALUE SPACE.
+          05 FILLER                 PIC X(8)          VALUE "THIS YTD".
+          05 FILLER                 PIC X(4)          VALUE SPACE.
+          05 FILLER                 PIC X(8)          VALUE "LAST YTD".
+          05 FILLER                 PIC X(4)          VALUE SPACE.
+          05 FILLER                 PIC X(7)          VALUE "PERCENT".
+          05 FILLER                 PIC X(46)         VALUE SPACE.
+      *
+       01 EXCEPTION-LINE.
+          05 EXL-CUSTOMER-NUMBER    PIC 9(5).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 EXL-CUSTOMER-NAME      PIC X(20).
+          05 FILLER                 PIC X(3)          VALUE SPACE.
+          05 EXL-SALES-THIS-YTD     PIC ZZ,ZZ9.99-.
+          05 FILLER                 PIC X(4)          VALUE SPACE.
+          05 EXL-SALES-LAST-YTD     PIC ZZ,ZZ9.99-.
+          05 FILLER                 PIC X(4)          VALUE SPACE.
+          05 EXL-DECLINE-PERCENT    PIC ZZ9.99-.
+          05 FILLER                 PIC X(1)          VALUE "%".
+          05 FILLER                 PIC X(34)         VALUE SPACE.
+      *
+       01 EXCEPTION-FOOTER-LINE.
+          05 FILLER                 PIC X(6)          VALUE "END OF".
+          05 FILLER                 PIC X(6)          VALUE SPACE.
+          05 FILLER                 PIC X(17)         VALUE
+                "EXCEPTION REPORT.".
+          05 FILLER                 PIC X(71)         VALUE SPACE.
+      *
+       01 EXTRACT-LINE.
+          05 XL-BRANCH-NUMBER       PIC 9(2).
+          05 FILLER                 PIC X             VALUE ",".
+          05 XL-SALESREP-NUMBER     PIC 9(2).
+          05 FILLER                 PIC X             VALUE ",".
+          05 XL-CUSTOMER-NUMBER     PIC 9(5).
+          05 FILLER                 PIC X             VALUE ",".
+          05 FILLER                 PIC X             VALUE '"'.
+          05 XL-CUSTOMER-NAME       PIC X(20).
+          05 FILLER                 PIC X             VALUE '"'.
+          05 FILLER                 PIC X             VALUE ",".
+          05 XL-SALES-THIS-YTD      PIC -(5)9.99.
+          05 FILLER                 PIC X             VALUE ",".
+          05 XL-SALES-LAST-YTD      PIC -(5)9.99.
+          05 FILLER                 PIC X(46)         VALUE SPACE.
+      *
+       01 SUSPENSE-LINE.
+          05 SUL-BRANCH-NUMBER      PIC X(2).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 SUL-SALESREP-NUMBER    PIC X(2).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 SUL-CUSTOMER-NUMBER    PIC X(5).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 SUL-CUSTOMER-NAME      PIC X(20).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 SUL-REASON-CODE        PIC 9(2).
+          05 FILLER                 PIC X(2)          VALUE SPACE.
+          05 SUL-REASON-TEXT        PIC X(30).
+          05 FILLER                 PIC X(29)         VALUE SPACE.
+      *
+       01 CONTROL-REPORT-HEADING.
+          05 FILLER                 PIC X(30)         VALUE
+                "CUSTMAST CONTROL TOTALS REPORT".
+          05 FILLER                 PIC X(70)         VALUE SPACE.
+      *
+       01 CONTROL-REPORT-LINE.
+          05 CRL-LABEL              PIC X(30).
+          05 CRL-VALUE              PIC ZZ,ZZZ,ZZZ,ZZ9.
+          05 FILLER                 PIC X(56)         VALUE SPACE.
       *****************************************************************
       *
       *****************************************************************
@@ -171,20 +590,374 @@
       *****************************************************************
        000-PREPARE-SALES-REPORT.
       *
-           OPEN INPUT CUSTMAST
-                OUTPUT SALESRPT.
+           PERFORM 090-CHECK-FOR-RESTART.
+           PERFORM 075-READ-SELECTION-PARAMETERS.
+           IF NOT WS-RESTART-RUN
+              PERFORM 050-VALIDATE-AND-RECONCILE-CUSTMAST
+              PERFORM 080-SORT-CUSTOMER-MASTER-FOR-REPORT
+              PERFORM 096-MARK-SETUP-COMPLETE
+           END-IF.
+           OPEN INPUT CUSTMAST.
+           PERFORM 920-CHECK-CUSTMAST-OPEN-STATUS.
            PERFORM 100-FORMAT-REPORT-HEADING.
+           OPEN OUTPUT SALESRPT EXCWORK CUSTEXTR.
+           PERFORM 925-CHECK-SALESRPT-OPEN-STATUS.
+           PERFORM 926-CHECK-CUSTEXTR-OPEN-STATUS.
            PERFORM 200-PRINT-HEADING-LINES.
            PERFORM 300-PREPARE-SALES-LINES
               UNTIL CUSTMAST-EOF.
            PERFORM 400-PRINT-GRAND-TOTALS.
            PERFORM 500-PRINT-FOOTER.
            CLOSE CUSTMAST
-                 SALESRPT.
+                 SALESRPT
+                 EXCWORK
+                 CUSTEXTR.
+           PERFORM 940-CHECK-CUSTMAST-CLOSE-STATUS.
+           PERFORM 945-CHECK-SALESRPT-CLOSE-STATUS.
+           PERFORM 946-CHECK-CUSTEXTR-CLOSE-STATUS.
+           PERFORM 099-CLEAR-RESTART-CHECKPOINT.
+           PERFORM 600-BUILD-EXCEPTION-REPORT.
            STOP RUN.
       *
       *****************************************************************
       *
+      *****************************************************************
+       050-VALIDATE-AND-RECONCILE-CUSTMAST.
+      *
+           OPEN INPUT CUSTMAST-IN
+                OUTPUT SUSPENSE
+                OUTPUT CTLRPT.
+           PERFORM 950-CHECK-CUSTMASTIN-OPEN-STATUS.
+           PERFORM 953-CHECK-SUSPENSE-OPEN-STATUS.
+           PERFORM 956-CHECK-CTLRPT-OPEN-STATUS.
+           OPEN I-O CUSTIDX.
+           IF CUSTIDX-STATUS = "35"
+              OPEN OUTPUT CUSTIDX
+              PERFORM 960-CHECK-CUSTIDX-OPEN-STATUS
+              CLOSE CUSTIDX
+              PERFORM 964-CHECK-CUSTIDX-CLOSE-STATUS
+              OPEN I-O CUSTIDX
+           END-IF.
+           PERFORM 960-CHECK-CUSTIDX-OPEN-STATUS.
+           PERFORM 055-PROCESS-RAW-RECORD
+              UNTIL CUSTMAST-IN-EOF.
+           PERFORM 070-PRINT-CONTROL-TOTALS.
+           CLOSE CUSTMAST-IN
+                 CUSTIDX
+                 SUSPENSE
+                 CTLRPT.
+           PERFORM 952-CHECK-CUSTMASTIN-CLOSE-STATUS.
+           PERFORM 964-CHECK-CUSTIDX-CLOSE-STATUS.
+           PERFORM 955-CHECK-SUSPENSE-CLOSE-STATUS.
+           PERFORM 958-CHECK-CTLRPT-CLOSE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       055-PROCESS-RAW-RECORD.
+      *
+           PERFORM 056-READ-RAW-CUSTOMER-RECORD.
+           IF NOT CUSTMAST-IN-EOF
+              PERFORM 060-VALIDATE-CUSTOMER-RECORD.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       056-READ-RAW-CUSTOMER-RECORD.
+      *
+           READ CUSTMAST-IN
+           AT END
+              MOVE "Y" TO CUSTMAST-IN-EOF-SWITCH
+           END-READ.
+           PERFORM 951-CHECK-CUSTMASTIN-READ-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       060-VALIDATE-CUSTOMER-RECORD.
+      *
+           ADD 1 TO WS-RECORDS-READ-COUNT.
+           MOVE "Y" TO WS-RECORD-VALID-SWITCH.
+           MOVE ZERO TO WS-REJECT-REASON-CODE.
+           IF RC-CUSTOMER-NUMBER IS NUMERIC
+              ADD RC-CUSTOMER-NUMBER TO WS-CUSTOMER-NUMBER-HASH.
+           IF RC-BRANCH-NUMBER IS NOT NUMERIC
+              OR RC-BRANCH-NUMBER = ZERO
+              MOVE "N" TO WS-RECORD-VALID-SWITCH
+              MOVE 01 TO WS-REJECT-REASON-CODE
+              MOVE "INVALID BRANCH NUMBER" TO WS-REJECT-REASON-TEXT
+           ELSE
+              IF RC-SALESREP-NUMBER IS NOT NUMERIC
+                 OR RC-SALESREP-NUMBER = ZERO
+                 MOVE "N" TO WS-RECORD-VALID-SWITCH
+                 MOVE 02 TO WS-REJECT-REASON-CODE
+                 MOVE "INVALID SALESREP NUMBER" TO
+                       WS-REJECT-REASON-TEXT
+              ELSE
+                 IF RC-CUSTOMER-NUMBER IS NOT NUMERIC
+                    OR RC-CUSTOMER-NUMBER = ZERO
+                    MOVE "N" TO WS-RECORD-VALID-SWITCH
+                    MOVE 03 TO WS-REJECT-REASON-CODE
+                    MOVE "INVALID CUSTOMER NUMBER" TO
+                          WS-REJECT-REASON-TEXT
+                 ELSE
+                    IF RC-SALES-THIS-YTD IS NOT NUMERIC
+                       OR RC-SALES-THIS-YTD < ZERO
+                       MOVE "N" TO WS-RECORD-VALID-SWITCH
+                       MOVE 04 TO WS-REJECT-REASON-CODE
+                       MOVE "INVALID SALES THIS YTD" TO
+                             WS-REJECT-REASON-TEXT
+                    ELSE
+                       IF RC-SALES-LAST-YTD IS NOT NUMERIC
+                          OR RC-SALES-LAST-YTD < ZERO
+                          MOVE "N" TO WS-RECORD-VALID-SWITCH
+                          MOVE 05 TO WS-REJECT-REASON-CODE
+                          MOVE "INVALID SALES LAST YTD" TO
+                                WS-REJECT-REASON-TEXT.
+           IF WS-RECORD-VALID
+              PERFORM 065-WRITE-VALID-RECORD
+           ELSE
+              PERFORM 066-WRITE-SUSPENSE-RECORD.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       065-WRITE-VALID-RECORD.
+      *
+           MOVE RC-CUSTOMER-NUMBER TO CX-CUSTOMER-NUMBER.
+           READ CUSTIDX
+              INVALID KEY
+                 PERFORM 067-ADD-NEW-CUSTOMER-RECORD
+              NOT INVALID KEY
+                 PERFORM 068-UPDATE-EXISTING-CUSTOMER-RECORD
+           END-READ.
+           PERFORM 961-CHECK-CUSTIDX-READ-STATUS.
+           ADD 1 TO WS-RECORDS-ACCEPTED-COUNT.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       066-WRITE-SUSPENSE-RECORD.
+      *
+           MOVE RC-BRANCH-NUMBER TO SUL-BRANCH-NUMBER.
+           MOVE RC-SALESREP-NUMBER TO SUL-SALESREP-NUMBER.
+           MOVE RC-CUSTOMER-NUMBER TO SUL-CUSTOMER-NUMBER.
+           MOVE RC-CUSTOMER-NAME TO SUL-CUSTOMER-NAME.
+           MOVE WS-REJECT-REASON-CODE TO SUL-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT TO SUL-REASON-TEXT.
+           MOVE SUSPENSE-LINE TO SUSPENSE-RECORD.
+           WRITE SUSPENSE-RECORD.
+           PERFORM 954-CHECK-SUSPENSE-WRITE-STATUS.
+           ADD 1 TO WS-RECORDS-REJECTED-COUNT.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       067-ADD-NEW-CUSTOMER-RECORD.
+      *
+           MOVE RC-BRANCH-NUMBER TO CX-BRANCH-NUMBER.
+           MOVE RC-SALESREP-NUMBER TO CX-SALESREP-NUMBER.
+           MOVE RC-CUSTOMER-NAME TO CX-CUSTOMER-NAME.
+           MOVE RC-SALES-THIS-YTD TO CX-SALES-THIS-YTD.
+           MOVE RC-SALES-LAST-YTD TO CX-SALES-LAST-YTD.
+           WRITE CUSTOMER-INDEX-RECORD.
+           PERFORM 962-CHECK-CUSTIDX-WRITE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       068-UPDATE-EXISTING-CUSTOMER-RECORD.
+      *
+           MOVE RC-BRANCH-NUMBER TO CX-BRANCH-NUMBER.
+           MOVE RC-SALESREP-NUMBER TO CX-SALESREP-NUMBER.
+           MOVE RC-CUSTOMER-NAME TO CX-CUSTOMER-NAME.
+           REWRITE CUSTOMER-INDEX-RECORD.
+           PERFORM 963-CHECK-CUSTIDX-REWRITE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       070-PRINT-CONTROL-TOTALS.
+      *
+           MOVE CONTROL-REPORT-HEADING TO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+           PERFORM 957-CHECK-CTLRPT-WRITE-STATUS.
+           MOVE "RECORDS READ (IN):" TO CRL-LABEL.
+           MOVE WS-RECORDS-READ-COUNT TO CRL-VALUE.
+           MOVE CONTROL-REPORT-LINE TO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD AFTER ADVANCING 2 LINES.
+           PERFORM 957-CHECK-CTLRPT-WRITE-STATUS.
+           MOVE "RECORDS ACCEPTED:" TO CRL-LABEL.
+           MOVE WS-RECORDS-ACCEPTED-COUNT TO CRL-VALUE.
+           MOVE CONTROL-REPORT-LINE TO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD AFTER ADVANCING 1 LINES.
+           PERFORM 957-CHECK-CTLRPT-WRITE-STATUS.
+           MOVE "RECORDS REJECTED:" TO CRL-LABEL.
+           MOVE WS-RECORDS-REJECTED-COUNT TO CRL-VALUE.
+           MOVE CONTROL-REPORT-LINE TO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD AFTER ADVANCING 1 LINES.
+           PERFORM 957-CHECK-CTLRPT-WRITE-STATUS.
+           MOVE "CUSTOMER NUMBER HASH TOTAL:" TO CRL-LABEL.
+           MOVE WS-CUSTOMER-NUMBER-HASH TO CRL-VALUE.
+           MOVE CONTROL-REPORT-LINE TO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD AFTER ADVANCING 1 LINES.
+           PERFORM 957-CHECK-CTLRPT-WRITE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       075-READ-SELECTION-PARAMETERS.
+      *
+           MOVE ZERO TO WS-SELECT-BRANCH-NUMBER.
+           MOVE ZERO TO WS-SELECT-SALESREP-NUMBER.
+           MOVE ZERO TO WS-MIN-SALES-THRESHOLD.
+           MOVE ZERO TO WS-TOP-N-COUNT.
+           MOVE "N" TO WS-SORT-BY-SALES-SWITCH.
+           MOVE 10.00 TO WS-DECLINE-THRESHOLD-PCT.
+           OPEN INPUT PARMFILE.
+           IF PARMFILE-STATUS = "00"
+              READ PARMFILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PF-BRANCH-NUMBER TO WS-SELECT-BRANCH-NUMBER
+                    MOVE PF-SALESREP-NUMBER TO
+                          WS-SELECT-SALESREP-NUMBER
+                    MOVE PF-MIN-SALES-THRESHOLD TO
+                          WS-MIN-SALES-THRESHOLD
+                    MOVE PF-SORT-BY-SALES-SWITCH TO
+                          WS-SORT-BY-SALES-SWITCH
+                    MOVE PF-TOP-N-COUNT TO WS-TOP-N-COUNT
+                    IF PF-DECLINE-THRESHOLD-PCT NOT < ZERO
+                       MOVE PF-DECLINE-THRESHOLD-PCT TO
+                             WS-DECLINE-THRESHOLD-PCT
+                    END-IF
+              END-READ
+              CLOSE PARMFILE.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       080-SORT-CUSTOMER-MASTER-FOR-REPORT.
+      *
+           IF WS-SORT-BY-SALES
+              SORT CUST-SORT-WORK
+                 ON DESCENDING KEY CS-SALES-THIS-YTD
+                 INPUT PROCEDURE IS 082-SELECT-CUSTOMER-RECORDS
+                 OUTPUT PROCEDURE IS 085-WRITE-SELECTED-RECORDS
+           ELSE
+              SORT CUST-SORT-WORK
+                 ON ASCENDING KEY CS-BRANCH-NUMBER
+                                  CS-SALESREP-NUMBER
+                                  CS-CUSTOMER-NUMBER
+                 INPUT PROCEDURE IS 082-SELECT-CUSTOMER-RECORDS
+                 OUTPUT PROCEDURE IS 085-WRITE-SELECTED-RECORDS
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       082-SELECT-CUSTOMER-RECORDS.
+      *
+           OPEN INPUT CUSTIDX.
+           PERFORM 960-CHECK-CUSTIDX-OPEN-STATUS.
+           MOVE "N" TO CUSTIDX-EOF-SWITCH.
+           PERFORM UNTIL CUSTIDX-EOF
+              READ CUSTIDX NEXT RECORD
+                 AT END
+                    MOVE "Y" TO CUSTIDX-EOF-SWITCH
+                 NOT AT END
+                    PERFORM 083-EVALUATE-SELECTION-CRITERIA
+              END-READ
+              PERFORM 965-CHECK-CUSTIDX-READNEXT-STATUS
+           END-PERFORM.
+           CLOSE CUSTIDX.
+           PERFORM 964-CHECK-CUSTIDX-CLOSE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       083-EVALUATE-SELECTION-CRITERIA.
+      *
+           IF (WS-SELECT-BRANCH-NUMBER = ZERO
+               OR CX-BRANCH-NUMBER = WS-SELECT-BRANCH-NUMBER)
+              AND (WS-SELECT-SALESREP-NUMBER = ZERO
+               OR CX-SALESREP-NUMBER = WS-SELECT-SALESREP-NUMBER)
+              AND (CX-SALES-THIS-YTD NOT < WS-MIN-SALES-THRESHOLD)
+              MOVE CX-BRANCH-NUMBER TO CS-BRANCH-NUMBER
+              MOVE CX-SALESREP-NUMBER TO CS-SALESREP-NUMBER
+              MOVE CX-CUSTOMER-NUMBER TO CS-CUSTOMER-NUMBER
+              MOVE CX-CUSTOMER-NAME TO CS-CUSTOMER-NAME
+              MOVE CX-SALES-THIS-YTD TO CS-SALES-THIS-YTD
+              MOVE CX-SALES-LAST-YTD TO CS-SALES-LAST-YTD
+              RELEASE SORT-CUSTOMER-RECORD.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       085-WRITE-SELECTED-RECORDS.
+      *
+           OPEN OUTPUT CUSTMAST.
+           MOVE ZERO TO WS-SELECTED-RECORD-COUNT.
+           MOVE "N" TO CUST-SORT-EOF-SWITCH.
+           PERFORM UNTIL CUST-SORT-EOF
+              RETURN CUST-SORT-WORK
+                 AT END
+                    MOVE "Y" TO CUST-SORT-EOF-SWITCH
+                 NOT AT END
+                    IF WS-TOP-N-COUNT = ZERO
+                       OR WS-SELECTED-RECORD-COUNT < WS-TOP-N-COUNT
+                       MOVE SORT-CUSTOMER-RECORD TO
+                             CUSTOMER-MASTER-RECORD
+                       WRITE CUSTOMER-MASTER-RECORD
+                       ADD 1 TO WS-SELECTED-RECORD-COUNT
+                    END-IF
+              END-RETURN
+           END-PERFORM.
+           CLOSE CUSTMAST.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       090-CHECK-FOR-RESTART.
+      *
+      * 099-CLEAR-RESTART-CHECKPOINT truncates CHKPOINT rather than
+      * deleting it, so the file is still present (0 bytes) after a
+      * normal completion - OPEN alone succeeding is not enough to
+      * tell a genuine restart from a cleared marker. Only a record
+      * actually being readable means 050/080 completed last time.
+      *
+           MOVE "N" TO WS-RESTART-SWITCH.
+           OPEN INPUT CHKPOINT.
+           IF CHKPOINT-STATUS = "00"
+              READ CHKPOINT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE "Y" TO WS-RESTART-SWITCH
+              END-READ
+              CLOSE CHKPOINT
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       096-MARK-SETUP-COMPLETE.
+      *
+           OPEN OUTPUT CHKPOINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHKPOINT.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       099-CLEAR-RESTART-CHECKPOINT.
+      *
+           OPEN OUTPUT CHKPOINT.
+           CLOSE CHKPOINT.
+      *
+      *****************************************************************
+      *
       *****************************************************************
        100-FORMAT-REPORT-HEADING.
       *
@@ -200,15 +973,27 @@
       *****************************************************************
        200-PRINT-HEADING-LINES.
       *
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO HL2-PAGE-NUMBER.
            MOVE HEADING-LINE-1 TO PRINT-AREA.
-           WRITE PRINT-AREA.
+           IF WS-FIRST-PAGE
+              WRITE PRINT-AREA
+              MOVE "N" TO WS-FIRST-PAGE-SWITCH
+           ELSE
+              WRITE PRINT-AREA AFTER ADVANCING PAGE
+           END-IF.
+           PERFORM 935-CHECK-SALESRPT-WRITE-STATUS.
            MOVE HEADING-LINE-2 TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           PERFORM 935-CHECK-SALESRPT-WRITE-STATUS.
            MOVE HEADING-LINE-3 TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 935-CHECK-SALESRPT-WRITE-STATUS.
            MOVE HEADING-LINE-4 TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           PERFORM 935-CHECK-SALESRPT-WRITE-STATUS.
            MOVE 2 TO SPACE-CONTROL.
+           MOVE ZERO TO WS-LINE-COUNT.
       *
       *****************************************************************
       *
@@ -217,7 +1002,11 @@
       *
            PERFORM 310-READ-CUSTOMER-RECORD.
            IF NOT CUSTMAST-EOF
-              PERFORM 320-PRINT-CUSTOMER-LINE.
+              PERFORM 315-CHECK-CONTROL-BREAK
+              PERFORM 317-CHECK-PAGE-BREAK
+              PERFORM 320-PRINT-CUSTOMER-LINE
+              PERFORM 325-CHECK-SALES-EXCEPTION
+              PERFORM 327-WRITE-EXTRACT-RECORD.
       *
       *****************************************************************
       *
@@ -226,7 +1015,40 @@
       *
            READ CUSTMAST
            AT END
-              MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+              MOVE "Y" TO CUSTMAST-EOF-SWITCH
+           END-READ.
+           PERFORM 930-CHECK-CUSTMAST-READ-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       315-CHECK-CONTROL-BREAK.
+      *
+           IF WS-SORT-BY-SALES
+              MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           ELSE
+              IF WS-FIRST-RECORD
+                 MOVE CM-BRANCH-NUMBER TO WS-PRIOR-BRANCH-NUMBER
+                 MOVE CM-SALESREP-NUMBER TO WS-PRIOR-SALESREP-NUMBER
+                 MOVE "N" TO WS-FIRST-RECORD-SWITCH
+              ELSE
+                 IF CM-BRANCH-NUMBER NOT = WS-PRIOR-BRANCH-NUMBER
+                    OR CM-SALESREP-NUMBER NOT = WS-PRIOR-SALESREP-NUMBER
+                    PERFORM 330-PRINT-SUBTOTAL-LINE
+                    PERFORM 200-PRINT-HEADING-LINES
+                    MOVE CM-BRANCH-NUMBER TO WS-PRIOR-BRANCH-NUMBER
+                    MOVE CM-SALESREP-NUMBER TO
+                          WS-PRIOR-SALESREP-NUMBER
+                 END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       317-CHECK-PAGE-BREAK.
+      *
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+              PERFORM 200-PRINT-HEADING-LINES.
       *
       *****************************************************************
       *
@@ -239,19 +1061,83 @@
            MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.
            MOVE CUSTOMER-LINE TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
-           ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
-           ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           PERFORM 935-CHECK-SALESRPT-WRITE-STATUS.
+           ADD CM-SALES-THIS-YTD TO SUBTOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO SUBTOTAL-LAST-YTD.
            MOVE 1 TO SPACE-CONTROL.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       325-CHECK-SALES-EXCEPTION.
+      *
+           IF CM-SALES-LAST-YTD > ZERO
+              SUBTRACT CM-SALES-LAST-YTD FROM CM-SALES-THIS-YTD
+                 GIVING WS-SALES-VARIANCE
+              IF WS-SALES-VARIANCE < ZERO
+                 COMPUTE WS-DECLINE-PERCENT ROUNDED =
+                    (WS-SALES-VARIANCE * -100) / CM-SALES-LAST-YTD
+                 IF WS-DECLINE-PERCENT > WS-DECLINE-THRESHOLD-PCT
+                    MOVE CM-CUSTOMER-NUMBER TO EW-CUSTOMER-NUMBER
+                    MOVE CM-CUSTOMER-NAME TO EW-CUSTOMER-NAME
+                    MOVE CM-BRANCH-NUMBER TO EW-BRANCH-NUMBER
+                    MOVE CM-SALESREP-NUMBER TO EW-SALESREP-NUMBER
+                    MOVE CM-SALES-THIS-YTD TO EW-SALES-THIS-YTD
+                    MOVE CM-SALES-LAST-YTD TO EW-SALES-LAST-YTD
+                    MOVE WS-DECLINE-PERCENT TO EW-DECLINE-PERCENT
+                    WRITE EXCEPTION-WORK-RECORD.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       327-WRITE-EXTRACT-RECORD.
+      *
+           MOVE CM-BRANCH-NUMBER TO XL-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER TO XL-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO XL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME TO XL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD TO XL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD TO XL-SALES-LAST-YTD.
+           MOVE EXTRACT-LINE TO EXTRACT-RECORD.
+           WRITE EXTRACT-RECORD.
+           PERFORM 936-CHECK-CUSTEXTR-WRITE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       330-PRINT-SUBTOTAL-LINE.
+      *
+           MOVE WS-PRIOR-BRANCH-NUMBER TO SL-BRANCH-NUMBER.
+           MOVE WS-PRIOR-SALESREP-NUMBER TO SL-SALESREP-NUMBER.
+           MOVE SUBTOTAL-THIS-YTD TO SL-SALES-THIS-YTD.
+           MOVE SUBTOTAL-LAST-YTD TO SL-SALES-LAST-YTD.
+           MOVE SUBTOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 935-CHECK-SALESRPT-WRITE-STATUS.
+           ADD SUBTOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
+           ADD SUBTOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           MOVE ZERO TO SUBTOTAL-THIS-YTD.
+           MOVE ZERO TO SUBTOTAL-LAST-YTD.
       *
       *****************************************************************
       *
       *****************************************************************
        400-PRINT-GRAND-TOTALS.
       *
+           IF NOT WS-FIRST-RECORD
+              IF WS-SORT-BY-SALES
+                 ADD SUBTOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD
+                 ADD SUBTOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD
+              ELSE
+                 PERFORM 330-PRINT-SUBTOTAL-LINE
+              END-IF
+           END-IF.
            MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.
            MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.
            MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 935-CHECK-SALESRPT-WRITE-STATUS.
       *
       *****************************************************************
       *
@@ -260,4 +1146,345 @@
       *
            MOVE FOOTER-LINE TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           PERFORM 935-CHECK-SALESRPT-WRITE-STATUS.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       600-BUILD-EXCEPTION-REPORT.
+      *
+           SORT SORT-WORK-FILE
+              ON DESCENDING KEY SD-DECLINE-PERCENT
+              USING EXCWORK
+              OUTPUT PROCEDURE IS 610-WRITE-EXCEPTION-REPORT.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       610-WRITE-EXCEPTION-REPORT.
+      *
+           OPEN OUTPUT EXCRPT.
+           PERFORM 611-PRINT-EXCEPTION-HEADING.
+           MOVE "N" TO SORT-WORK-EOF-SWITCH.
+           PERFORM UNTIL SORT-WORK-EOF
+              RETURN SORT-WORK-FILE
+                 AT END
+                    MOVE "Y" TO SORT-WORK-EOF-SWITCH
+                 NOT AT END
+                    PERFORM 615-PRINT-EXCEPTION-LINE
+              END-RETURN
+           END-PERFORM.
+           PERFORM 616-PRINT-EXCEPTION-FOOTER.
+           CLOSE EXCRPT.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       611-PRINT-EXCEPTION-HEADING.
+      *
+           MOVE EXCEPTION-HEADING-LINE-1 TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD.
+           MOVE EXCEPTION-HEADING-LINE-2 TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD AFTER ADVANCING 2 LINES.
+           MOVE EXCEPTION-HEADING-LINE-3 TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD AFTER ADVANCING 1 LINES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       615-PRINT-EXCEPTION-LINE.
+      *
+           MOVE SD-CUSTOMER-NUMBER TO EXL-CUSTOMER-NUMBER.
+           MOVE SD-CUSTOMER-NAME TO EXL-CUSTOMER-NAME.
+           MOVE SD-SALES-THIS-YTD TO EXL-SALES-THIS-YTD.
+           MOVE SD-SALES-LAST-YTD TO EXL-SALES-LAST-YTD.
+           MOVE SD-DECLINE-PERCENT TO EXL-DECLINE-PERCENT.
+           MOVE EXCEPTION-LINE TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD AFTER ADVANCING 1 LINES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       616-PRINT-EXCEPTION-FOOTER.
+      *
+           MOVE EXCEPTION-FOOTER-LINE TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD AFTER ADVANCING 2 LINES.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       920-CHECK-CUSTMAST-OPEN-STATUS.
+      *
+           IF CUSTMAST-STATUS NOT = "00"
+              MOVE "CUSTMAST OPEN" TO WS-FILE-ERROR-ID
+              MOVE CUSTMAST-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       925-CHECK-SALESRPT-OPEN-STATUS.
+      *
+           IF SALESRPT-STATUS NOT = "00"
+              MOVE "SALESRPT OPEN" TO WS-FILE-ERROR-ID
+              MOVE SALESRPT-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       926-CHECK-CUSTEXTR-OPEN-STATUS.
+      *
+           IF CUSTEXTR-STATUS NOT = "00"
+              MOVE "CUSTEXTR OPEN" TO WS-FILE-ERROR-ID
+              MOVE CUSTEXTR-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       930-CHECK-CUSTMAST-READ-STATUS.
+      *
+           IF CUSTMAST-STATUS NOT = "00" AND CUSTMAST-STATUS NOT = "10"
+              MOVE "CUSTMAST READ" TO WS-FILE-ERROR-ID
+              MOVE CUSTMAST-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       935-CHECK-SALESRPT-WRITE-STATUS.
+      *
+           IF SALESRPT-STATUS NOT = "00"
+              MOVE "SALESRPT WRITE" TO WS-FILE-ERROR-ID
+              MOVE SALESRPT-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       936-CHECK-CUSTEXTR-WRITE-STATUS.
+      *
+           IF CUSTEXTR-STATUS NOT = "00"
+              MOVE "CUSTEXTR WRITE" TO WS-FILE-ERROR-ID
+              MOVE CUSTEXTR-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       940-CHECK-CUSTMAST-CLOSE-STATUS.
+      *
+           IF CUSTMAST-STATUS NOT = "00"
+              MOVE "CUSTMAST CLOSE" TO WS-FILE-ERROR-ID
+              MOVE CUSTMAST-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       945-CHECK-SALESRPT-CLOSE-STATUS.
+      *
+           IF SALESRPT-STATUS NOT = "00"
+              MOVE "SALESRPT CLOSE" TO WS-FILE-ERROR-ID
+              MOVE SALESRPT-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       946-CHECK-CUSTEXTR-CLOSE-STATUS.
+      *
+           IF CUSTEXTR-STATUS NOT = "00"
+              MOVE "CUSTEXTR CLOSE" TO WS-FILE-ERROR-ID
+              MOVE CUSTEXTR-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       950-CHECK-CUSTMASTIN-OPEN-STATUS.
+      *
+           IF CUSTMAST-IN-STATUS NOT = "00"
+              MOVE "CUSTMAST-IN OPEN" TO WS-FILE-ERROR-ID
+              MOVE CUSTMAST-IN-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       951-CHECK-CUSTMASTIN-READ-STATUS.
+      *
+           IF CUSTMAST-IN-STATUS NOT = "00" AND
+              CUSTMAST-IN-STATUS NOT = "10"
+              MOVE "CUSTMAST-IN READ" TO WS-FILE-ERROR-ID
+              MOVE CUSTMAST-IN-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       952-CHECK-CUSTMASTIN-CLOSE-STATUS.
+      *
+           IF CUSTMAST-IN-STATUS NOT = "00"
+              MOVE "CUSTMAST-IN CLOSE" TO WS-FILE-ERROR-ID
+              MOVE CUSTMAST-IN-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       953-CHECK-SUSPENSE-OPEN-STATUS.
+      *
+           IF SUSPENSE-STATUS NOT = "00"
+              MOVE "SUSPENSE OPEN" TO WS-FILE-ERROR-ID
+              MOVE SUSPENSE-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       954-CHECK-SUSPENSE-WRITE-STATUS.
+      *
+           IF SUSPENSE-STATUS NOT = "00"
+              MOVE "SUSPENSE WRITE" TO WS-FILE-ERROR-ID
+              MOVE SUSPENSE-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       955-CHECK-SUSPENSE-CLOSE-STATUS.
+      *
+           IF SUSPENSE-STATUS NOT = "00"
+              MOVE "SUSPENSE CLOSE" TO WS-FILE-ERROR-ID
+              MOVE SUSPENSE-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       956-CHECK-CTLRPT-OPEN-STATUS.
+      *
+           IF CTLRPT-STATUS NOT = "00"
+              MOVE "CTLRPT OPEN" TO WS-FILE-ERROR-ID
+              MOVE CTLRPT-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       957-CHECK-CTLRPT-WRITE-STATUS.
+      *
+           IF CTLRPT-STATUS NOT = "00"
+              MOVE "CTLRPT WRITE" TO WS-FILE-ERROR-ID
+              MOVE CTLRPT-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       958-CHECK-CTLRPT-CLOSE-STATUS.
+      *
+           IF CTLRPT-STATUS NOT = "00"
+              MOVE "CTLRPT CLOSE" TO WS-FILE-ERROR-ID
+              MOVE CTLRPT-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       960-CHECK-CUSTIDX-OPEN-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX OPEN" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       961-CHECK-CUSTIDX-READ-STATUS.
+      *
+      * "23" (key not found) is not an error here - the caller's
+      * INVALID KEY / NOT INVALID KEY clause already branched on it.
+      *
+           IF CUSTIDX-STATUS NOT = "00" AND CUSTIDX-STATUS NOT = "23"
+              MOVE "CUSTIDX READ" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       962-CHECK-CUSTIDX-WRITE-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX WRITE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       963-CHECK-CUSTIDX-REWRITE-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX REWRITE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       964-CHECK-CUSTIDX-CLOSE-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00"
+              MOVE "CUSTIDX CLOSE" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       965-CHECK-CUSTIDX-READNEXT-STATUS.
+      *
+           IF CUSTIDX-STATUS NOT = "00" AND CUSTIDX-STATUS NOT = "10"
+              MOVE "CUSTIDX READ NEXT" TO WS-FILE-ERROR-ID
+              MOVE CUSTIDX-STATUS TO WS-FILE-ERROR-STATUS
+              PERFORM 999-ABEND-FILE-ERROR
+           END-IF.
+      *
+      *****************************************************************
+      *
+      *****************************************************************
+       999-ABEND-FILE-ERROR.
+      *
+           DISPLAY "RPT0001 - FATAL FILE ERROR: " WS-FILE-ERROR-ID
+                   " - FILE STATUS " WS-FILE-ERROR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
       *
